@@ -0,0 +1,19 @@
+      *> RATETAB.cpy - shared savings/checking interest rate table.
+      *> COPY into WORKING-STORAGE SECTION in any program that posts
+      *> interest (BANKACCT, MONTHEND) so treasury rate changes are a
+      *> one-copybook edit instead of a recompile-two-programs exercise.
+      *>
+      *> Looked up by ACCT-TYPE and balance: within a type, the entry
+      *> with the highest RATE-TIER-MIN that is <= the account's
+      *> balance wins (see LOOKUP-INTEREST-RATE below).
+       01 RATE-TABLE-DATA.
+           05 FILLER PIC X(42) VALUE
+               "S0000000000200S0010000000250C0000000000000".
+       01 RATE-TABLE REDEFINES RATE-TABLE-DATA.
+           05 RATE-ENTRY OCCURS 3 TIMES.
+               10 RATE-ACCT-TYPE  PIC X(1).
+               10 RATE-TIER-MIN   PIC 9(7)V99.
+               10 RATE-PCT        PIC V9(4).
+       01 RATE-TABLE-COUNT         PIC 9(2) VALUE 3.
+       01 RATE-IDX                 PIC 9(2).
+       01 WS-RATE-PCT              PIC V9(4).
