@@ -0,0 +1,8 @@
+      *> CUSTREC.cpy - shared CUSTOMER-FILE record layout.
+      *> Included by BANKACCT and MONTHEND so the FD stays identical
+      *> between the two programs that share CUSTOMERS.DAT.
+           05 ACCT-ID     PIC X(10).
+           05 NAME        PIC X(30).
+           05 BALANCE     PIC S9(7)V99.
+           05 ACCT-TYPE   PIC X(1).
+           05 OD-LIMIT    PIC 9(7)V99.
