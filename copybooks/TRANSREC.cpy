@@ -0,0 +1,19 @@
+      *> TRANSREC.cpy - shared TRANSACTION-FILE record layout.
+      *> Included by BANKACCT and MONTHEND so the audit trail layout
+      *> stays identical between the two programs that share
+      *> TRANSACTIONS.DAT. TRANS-REF-DATE/TRANS-REF-TIME are only
+      *> populated on TRANS-TYPE 'R' (reversal) records, where they
+      *> carry the date/time of the original 'D' or 'W' entry being
+      *> corrected; they are spaces on every other transaction type.
+      *> TRANS-REF-TYPE carries that original entry's TRANS-TYPE ('D'
+      *> or 'W') so a reversal's effect on the balance can be replayed
+      *> without re-scanning the file for the referenced record; spaces
+      *> on every other transaction type.
+           05 TRANS-ACCT-ID    PIC X(10).
+           05 TRANS-TYPE       PIC X(1).
+           05 TRANS-AMOUNT     PIC 9(7)V99.
+           05 TRANS-DATE       PIC X(10).
+           05 TRANS-TIME       PIC X(8).
+           05 TRANS-REF-DATE   PIC X(10).
+           05 TRANS-REF-TIME   PIC X(8).
+           05 TRANS-REF-TYPE   PIC X(1).
