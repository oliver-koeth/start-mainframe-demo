@@ -7,45 +7,53 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMERS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS C-FILE-STATUS.
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTIONS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS T-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS A-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
-           05 ACCT-ID     PIC X(10).
-           05 NAME        PIC X(30).
-           05 BALANCE     PIC 9(7)V99.
-           05 ACCT-TYPE   PIC X(1).
+           COPY CUSTREC.
 
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
-           05 TRANS-ACCT-ID    PIC X(10).
-           05 TRANS-TYPE       PIC X(1).
-           05 TRANS-AMOUNT     PIC 9(7)V99.
-           05 TRANS-DATE       PIC X(10).
-           05 TRANS-TIME       PIC X(8).
+           COPY TRANSREC.
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD     PIC X(100).
 
        WORKING-STORAGE SECTION.
+       COPY RATETAB.
+
        01 CHOICE           PIC 9.
        01 WS-DONE          PIC X VALUE 'N'.
        01 C-FILE-STATUS    PIC XX.
        01 T-FILE-STATUS    PIC XX.
+       01 A-FILE-STATUS    PIC XX.
+       01 WS-AUDIT-ACTION  PIC X(20).
 
        01 WS-ACCT-ID       PIC X(10).
        01 WS-NAME          PIC X(30).
        01 WS-BALANCE       PIC 9(7)V99.
        01 WS-TYPE          PIC X(1).
-       
+       01 WS-OD-LIMIT      PIC 9(7)V99 VALUE 0.
+
        01 WS-SEARCH-ID     PIC X(10).
        01 WS-AMOUNT        PIC 9(7)V99.
        01 WS-FOUND         PIC X VALUE 'N'.
-       01 WS-NEW-BALANCE   PIC 9(7)V99.
-       
+       01 WS-NEW-BALANCE   PIC S9(7)V99.
+       01 WS-BALANCE-ED     PIC -9(7).99.
+       01 WS-NEW-BALANCE-ED PIC -9(7).99.
+
        01 WS-CURRENT-DATE.
            05 WS-YEAR      PIC 9999.
            05 WS-MONTH     PIC 99.
@@ -58,6 +66,15 @@
        01 WS-TIME-STRING   PIC X(8).
        01 WS-STMT-COUNT    PIC 99 VALUE 0.
 
+       01 WS-REV-DATE      PIC X(10).
+       01 WS-REV-TIME      PIC X(8).
+       01 WS-REV-TYPE      PIC X(1).
+       01 WS-REV-AMOUNT    PIC 9(7)V99.
+       01 WS-REV-FOUND     PIC X VALUE 'N'.
+       01 WS-REV-LIST-COUNT PIC 99 VALUE 0.
+       01 WS-REV-ALREADY-REVERSED PIC X VALUE 'N'.
+       01 WS-REV-CONFIRM   PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "=============================================="
@@ -72,9 +89,11 @@
                DISPLAY "  4. Withdraw Money"
                DISPLAY "  5. Mini Statement"
                DISPLAY "  6. Apply Interest (Savings)"
-               DISPLAY "  7. Exit System"
+               DISPLAY "  7. Close Account"
+               DISPLAY "  8. Reverse Transaction"
+               DISPLAY "  9. Exit System"
                DISPLAY " "
-               DISPLAY "Enter your choice (1-7): " WITH NO ADVANCING
+               DISPLAY "Enter your choice (1-9): " WITH NO ADVANCING
                ACCEPT CHOICE
                EVALUATE CHOICE
                    WHEN 1
@@ -90,10 +109,15 @@
                    WHEN 6
                        PERFORM APPLY-INTEREST
                    WHEN 7
-                       DISPLAY "Thank you for using COBOL Banking System!"
+                       PERFORM CLOSE-ACCOUNT
+                   WHEN 8
+                       PERFORM REVERSE-TRANSACTION
+                   WHEN 9
+                       DISPLAY "Thank you for using COBOL Banking "
+                           "System!"
                        MOVE 'Y' TO WS-DONE
                    WHEN OTHER
-                       DISPLAY "Invalid option. Please enter 1-7."
+                       DISPLAY "Invalid option. Please enter 1-9."
                END-EVALUATE
            END-PERFORM
            STOP RUN.
@@ -105,25 +129,50 @@
            
            DISPLAY "Enter Account ID (max 10 chars): " WITH NO ADVANCING
            ACCEPT WS-ACCT-ID
-           
-           DISPLAY "Enter Customer Name (max 30 chars): " WITH NO ADVANCING
-           ACCEPT WS-NAME
-           
-           DISPLAY "Enter Initial Balance: $" WITH NO ADVANCING
-           ACCEPT WS-BALANCE
-           
-           DISPLAY "Enter Account Type (S=Savings, C=Checking): " 
-               WITH NO ADVANCING
-           ACCEPT WS-TYPE
 
-           PERFORM WRITE-CUSTOMER-RECORD
-           
-           DISPLAY " "
-           DISPLAY "Account created successfully!"
-           DISPLAY "   Account ID: " WS-ACCT-ID
-           DISPLAY "   Name: " WS-NAME
-           DISPLAY "   Balance: $" WS-BALANCE
-           DISPLAY "   Type: " WS-TYPE.
+           PERFORM CHECK-DUPLICATE-ACCT-ID
+           IF WS-FOUND = 'Y'
+               DISPLAY " "
+               DISPLAY "Account ID " WS-ACCT-ID " is already in use."
+               DISPLAY "Please choose a different Account ID."
+           ELSE
+               DISPLAY "Enter Customer Name (max 30 chars): "
+                   WITH NO ADVANCING
+               ACCEPT WS-NAME
+
+               DISPLAY "Enter Initial Balance: $" WITH NO ADVANCING
+               ACCEPT WS-BALANCE
+
+               DISPLAY "Enter Account Type (S=Savings, C=Checking): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TYPE
+
+               MOVE 0 TO WS-OD-LIMIT
+               IF WS-TYPE = 'C'
+                   DISPLAY "Enter Overdraft Limit: $" WITH NO ADVANCING
+                   ACCEPT WS-OD-LIMIT
+               END-IF
+
+               PERFORM WRITE-CUSTOMER-RECORD
+
+               MOVE WS-ACCT-ID TO WS-SEARCH-ID
+               MOVE WS-BALANCE TO WS-AMOUNT
+               PERFORM LOG-TRANSACTION-DEPOSIT
+
+               MOVE WS-ACCT-ID TO WS-SEARCH-ID
+               MOVE "ACCOUNT CREATED" TO WS-AUDIT-ACTION
+               PERFORM LOG-AUDIT-EVENT
+
+               DISPLAY " "
+               DISPLAY "Account created successfully!"
+               DISPLAY "   Account ID: " WS-ACCT-ID
+               DISPLAY "   Name: " WS-NAME
+               DISPLAY "   Balance: $" WS-BALANCE
+               DISPLAY "   Type: " WS-TYPE
+               IF WS-TYPE = 'C'
+                   DISPLAY "   Overdraft Limit: $" WS-OD-LIMIT
+               END-IF
+           END-IF.
 
        VIEW-ACCOUNTS.
            DISPLAY " "
@@ -136,13 +185,20 @@
                DISPLAY "Error opening customer file: " C-FILE-STATUS
                DISPLAY "   No accounts found or file cannot be read."
            ELSE
-               DISPLAY "Account ID | Customer Name                  | Balance    | Type"
-               DISPLAY "-----------|--------------------------------|------------|-----"
-               
+               DISPLAY "Account ID | Customer Name                  "
+                   "| Balance    | Type"
+               DISPLAY "-----------|--------------------------------"
+                   "|------------|-----"
+
                PERFORM UNTIL C-FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
+                   READ CUSTOMER-FILE NEXT RECORD
                    IF C-FILE-STATUS = "00"
-                       DISPLAY ACCT-ID " | " NAME " | $" BALANCE " | " ACCT-TYPE
+                       MOVE BALANCE TO WS-BALANCE-ED
+                       DISPLAY ACCT-ID " | " NAME " | $" WS-BALANCE-ED
+                           " | " ACCT-TYPE
+                       MOVE ACCT-ID TO WS-SEARCH-ID
+                       MOVE "BALANCE INQUIRY" TO WS-AUDIT-ACTION
+                       PERFORM LOG-AUDIT-EVENT
                    END-IF
                END-PERFORM
                
@@ -171,7 +227,8 @@
                DISPLAY "Deposit successful!"
                DISPLAY "   Account ID: " WS-SEARCH-ID
                DISPLAY "   Amount deposited: $" WS-AMOUNT
-               DISPLAY "   New balance: $" WS-NEW-BALANCE
+               MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-ED
+               DISPLAY "   New balance: $" WS-NEW-BALANCE-ED
            ELSE
                DISPLAY " "
                DISPLAY "Account not found: " WS-SEARCH-ID
@@ -195,71 +252,305 @@
                DISPLAY "Withdrawal successful!"
                DISPLAY "   Account ID: " WS-SEARCH-ID
                DISPLAY "   Amount withdrawn: $" WS-AMOUNT
-               DISPLAY "   New balance: $" WS-NEW-BALANCE
+               MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-ED
+               DISPLAY "   New balance: $" WS-NEW-BALANCE-ED
            ELSE
                DISPLAY " "
                DISPLAY "Account not found: " WS-SEARCH-ID
            END-IF.
 
-       UPDATE-BALANCE-ADD.
+       CLOSE-ACCOUNT.
+           DISPLAY " "
+           DISPLAY "CLOSE ACCOUNT"
+           DISPLAY "================"
+
+           DISPLAY "Enter Account ID: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           PERFORM DELETE-CUSTOMER-RECORD
+
+           IF WS-FOUND = 'Y'
+               DISPLAY " "
+               DISPLAY "Account closed successfully!"
+               DISPLAY "   Account ID: " WS-SEARCH-ID
+           END-IF.
+
+       DELETE-CUSTOMER-RECORD.
            MOVE 'N' TO WS-FOUND
            OPEN I-O CUSTOMER-FILE
-           
+
            IF C-FILE-STATUS NOT = "00"
                DISPLAY "Error opening customer file: " C-FILE-STATUS
            ELSE
-               PERFORM UNTIL C-FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
-                   IF C-FILE-STATUS = "00"
-                       IF ACCT-ID = WS-SEARCH-ID
-                           ADD WS-AMOUNT TO BALANCE
-                           MOVE BALANCE TO WS-NEW-BALANCE
-                           REWRITE CUSTOMER-RECORD
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   KEY IS ACCT-ID
+               IF C-FILE-STATUS = "00"
+                   IF BALANCE = 0
+                       DELETE CUSTOMER-FILE
+                       IF C-FILE-STATUS = "00"
                            MOVE 'Y' TO WS-FOUND
-                           PERFORM LOG-TRANSACTION-DEPOSIT
-                           MOVE "10" TO C-FILE-STATUS
+                       ELSE
+                           DISPLAY "Error deleting customer record: "
+                               C-FILE-STATUS
                        END-IF
+                   ELSE
+                       MOVE BALANCE TO WS-BALANCE-ED
+                       DISPLAY " "
+                       DISPLAY "Cannot close account with a "
+                           "non-zero balance."
+                       DISPLAY "   Current balance: $" WS-BALANCE-ED
                    END-IF
-               END-PERFORM
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Account not found: " WS-SEARCH-ID
+               END-IF
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
-       UPDATE-BALANCE-SUBTRACT.
+       REVERSE-TRANSACTION.
+           DISPLAY " "
+           DISPLAY "REVERSE TRANSACTION"
+           DISPLAY "======================"
+
+           DISPLAY "Enter Account ID: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           PERFORM SHOW-TRANSACTIONS-FOR-REVERSAL
+
+           DISPLAY " "
+           DISPLAY "Enter Date of transaction to reverse "
+               "(YYYY/MM/DD): " WITH NO ADVANCING
+           ACCEPT WS-REV-DATE
+           DISPLAY "Enter Time of transaction to reverse "
+               "(HH:MM:SS): " WITH NO ADVANCING
+           ACCEPT WS-REV-TIME
+
+           PERFORM FIND-TRANSACTION-TO-REVERSE
+
+           IF WS-REV-FOUND = 'Y'
+               DISPLAY " "
+               DISPLAY "Found " WS-REV-TYPE " transaction for $"
+                   WS-REV-AMOUNT " on " WS-REV-DATE " " WS-REV-TIME
+               DISPLAY "Confirm reversal of this transaction? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-REV-CONFIRM
+               IF WS-REV-CONFIRM = 'Y' OR WS-REV-CONFIRM = 'y'
+                   PERFORM POST-REVERSAL
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Reversal cancelled."
+               END-IF
+           ELSE
+               IF WS-REV-ALREADY-REVERSED = 'Y'
+                   DISPLAY " "
+                   DISPLAY "That transaction has already been "
+                       "reversed."
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "No matching deposit or withdrawal found "
+                       "for that account/date/time."
+               END-IF
+           END-IF.
+
+       SHOW-TRANSACTIONS-FOR-REVERSAL.
+           DISPLAY " "
+           DISPLAY "Recent reversible transactions for Account: "
+               WS-SEARCH-ID
+           DISPLAY "Date       | Time     | Type | Amount"
+           DISPLAY "-----------|----------|------|------------"
+
+           MOVE 0 TO WS-REV-LIST-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           IF T-FILE-STATUS NOT = "00"
+               DISPLAY "No transaction history found."
+           ELSE
+               PERFORM UNTIL T-FILE-STATUS = "10"
+                       OR WS-REV-LIST-COUNT >= 10
+                   READ TRANSACTION-FILE
+                   IF T-FILE-STATUS = "00"
+                       IF TRANS-ACCT-ID = WS-SEARCH-ID
+                               AND (TRANS-TYPE = 'D'
+                                   OR TRANS-TYPE = 'W')
+                           ADD 1 TO WS-REV-LIST-COUNT
+                           DISPLAY TRANS-DATE " | " TRANS-TIME
+                               " | " TRANS-TYPE "    | $"
+                               TRANS-AMOUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+
+               IF WS-REV-LIST-COUNT = 0
+                   DISPLAY "No reversible transactions found for "
+                       "this account."
+               END-IF
+           END-IF.
+
+       FIND-TRANSACTION-TO-REVERSE.
+           MOVE 'N' TO WS-REV-FOUND
+           MOVE 'N' TO WS-REV-ALREADY-REVERSED
+           OPEN INPUT TRANSACTION-FILE
+           IF T-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file: "
+                   T-FILE-STATUS
+           ELSE
+               PERFORM UNTIL T-FILE-STATUS = "10"
+                   READ TRANSACTION-FILE
+                   IF T-FILE-STATUS = "00"
+                       IF TRANS-ACCT-ID = WS-SEARCH-ID
+                               AND TRANS-DATE = WS-REV-DATE
+                               AND TRANS-TIME = WS-REV-TIME
+                               AND (TRANS-TYPE = 'D'
+                                   OR TRANS-TYPE = 'W')
+                           MOVE TRANS-TYPE TO WS-REV-TYPE
+                           MOVE TRANS-AMOUNT TO WS-REV-AMOUNT
+                           MOVE 'Y' TO WS-REV-FOUND
+                       END-IF
+                       IF TRANS-ACCT-ID = WS-SEARCH-ID
+                               AND TRANS-TYPE = 'R'
+                               AND TRANS-REF-DATE = WS-REV-DATE
+                               AND TRANS-REF-TIME = WS-REV-TIME
+                           MOVE 'Y' TO WS-REV-ALREADY-REVERSED
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF
+
+           IF WS-REV-ALREADY-REVERSED = 'Y'
+               MOVE 'N' TO WS-REV-FOUND
+           END-IF.
+
+       POST-REVERSAL.
            MOVE 'N' TO WS-FOUND
            OPEN I-O CUSTOMER-FILE
-           
+
            IF C-FILE-STATUS NOT = "00"
                DISPLAY "Error opening customer file: " C-FILE-STATUS
            ELSE
-               PERFORM UNTIL C-FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
-                   IF C-FILE-STATUS = "00"
-                       IF ACCT-ID = WS-SEARCH-ID
-                           IF BALANCE >= WS-AMOUNT
-                               SUBTRACT WS-AMOUNT FROM BALANCE
-                               MOVE BALANCE TO WS-NEW-BALANCE
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   KEY IS ACCT-ID
+               IF C-FILE-STATUS = "00"
+                   EVALUATE WS-REV-TYPE
+                       WHEN 'D'
+                           COMPUTE WS-NEW-BALANCE =
+                               BALANCE - WS-REV-AMOUNT
+                           IF (ACCT-TYPE = 'C' AND
+                                   WS-NEW-BALANCE >= 0 - OD-LIMIT)
+                               OR (ACCT-TYPE NOT = 'C' AND
+                                   BALANCE >= WS-REV-AMOUNT)
+                               MOVE WS-NEW-BALANCE TO BALANCE
                                REWRITE CUSTOMER-RECORD
                                MOVE 'Y' TO WS-FOUND
-                               PERFORM LOG-TRANSACTION-WITHDRAW
                            ELSE
                                DISPLAY " "
-                               DISPLAY "Insufficient funds!"
-                               DISPLAY "   Current balance: $" BALANCE
-                               DISPLAY "   Requested amount: $" WS-AMOUNT
-                               MOVE 'N' TO WS-FOUND
+                               DISPLAY "Cannot reverse: would "
+                                   "breach account balance rules."
                            END-IF
-                           MOVE "10" TO C-FILE-STATUS
+                       WHEN 'W'
+                           ADD WS-REV-AMOUNT TO BALANCE
+                           MOVE BALANCE TO WS-NEW-BALANCE
+                           REWRITE CUSTOMER-RECORD
+                           MOVE 'Y' TO WS-FOUND
+                   END-EVALUATE
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Account not found: " WS-SEARCH-ID
+               END-IF
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+
+           IF WS-FOUND = 'Y'
+               PERFORM LOG-TRANSACTION-REVERSAL
+               DISPLAY " "
+               DISPLAY "Reversal posted."
+               DISPLAY "   Account ID: " WS-SEARCH-ID
+               DISPLAY "   Amount: $" WS-REV-AMOUNT
+               MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-ED
+               DISPLAY "   New balance: $" WS-NEW-BALANCE-ED
+           END-IF.
+
+       UPDATE-BALANCE-ADD.
+           MOVE 'N' TO WS-FOUND
+           OPEN I-O CUSTOMER-FILE
+
+           IF C-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening customer file: " C-FILE-STATUS
+           ELSE
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   KEY IS ACCT-ID
+               IF C-FILE-STATUS = "00"
+                   ADD WS-AMOUNT TO BALANCE
+                   MOVE BALANCE TO WS-NEW-BALANCE
+                   REWRITE CUSTOMER-RECORD
+                   MOVE 'Y' TO WS-FOUND
+                   PERFORM LOG-TRANSACTION-DEPOSIT
+               END-IF
+           END-IF
+
+           CLOSE CUSTOMER-FILE.
+
+       UPDATE-BALANCE-SUBTRACT.
+           MOVE 'N' TO WS-FOUND
+           OPEN I-O CUSTOMER-FILE
+
+           IF C-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening customer file: " C-FILE-STATUS
+           ELSE
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   KEY IS ACCT-ID
+               IF C-FILE-STATUS = "00"
+                   COMPUTE WS-NEW-BALANCE = BALANCE - WS-AMOUNT
+                   IF (ACCT-TYPE = 'C' AND
+                           WS-NEW-BALANCE >= 0 - OD-LIMIT)
+                       OR (ACCT-TYPE NOT = 'C' AND BALANCE >= WS-AMOUNT)
+                       MOVE WS-NEW-BALANCE TO BALANCE
+                       REWRITE CUSTOMER-RECORD
+                       MOVE 'Y' TO WS-FOUND
+                       PERFORM LOG-TRANSACTION-WITHDRAW
+                   ELSE
+                       MOVE BALANCE TO WS-BALANCE-ED
+                       DISPLAY " "
+                       DISPLAY "Insufficient funds!"
+                       DISPLAY "   Current balance: $" WS-BALANCE-ED
+                       DISPLAY "   Requested amount: $" WS-AMOUNT
+                       IF ACCT-TYPE = 'C'
+                           DISPLAY "   Overdraft limit: $" OD-LIMIT
                        END-IF
+                       MOVE 'N' TO WS-FOUND
                    END-IF
-               END-PERFORM
+               END-IF
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
+       CHECK-DUPLICATE-ACCT-ID.
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT CUSTOMER-FILE
+           IF C-FILE-STATUS = "00"
+               MOVE WS-ACCT-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   KEY IS ACCT-ID
+               IF C-FILE-STATUS = "00"
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
        WRITE-CUSTOMER-RECORD.
-           OPEN EXTEND CUSTOMER-FILE
-           
+           OPEN I-O CUSTOMER-FILE
+           IF C-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+
            IF C-FILE-STATUS NOT = "00"
                DISPLAY "Error opening customer file: " C-FILE-STATUS
            ELSE
@@ -267,13 +558,15 @@
                MOVE WS-NAME TO NAME
                MOVE WS-BALANCE TO BALANCE
                MOVE WS-TYPE TO ACCT-TYPE
+               MOVE WS-OD-LIMIT TO OD-LIMIT
                WRITE CUSTOMER-RECORD
-               
+
                IF C-FILE-STATUS NOT = "00"
-                   DISPLAY "Error writing to customer file: " C-FILE-STATUS
+                   DISPLAY "Error writing to customer file: "
+                       C-FILE-STATUS
                END-IF
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
        MINI-STATEMENT.
@@ -301,9 +594,11 @@
                        IF TRANS-ACCT-ID = WS-SEARCH-ID
                            ADD 1 TO WS-STMT-COUNT
                            IF TRANS-TYPE = 'D'
-                               DISPLAY TRANS-DATE " | " TRANS-TIME " | DEP  | $" TRANS-AMOUNT
+                               DISPLAY TRANS-DATE " | " TRANS-TIME
+                                   " | DEP  | $" TRANS-AMOUNT
                            ELSE
-                               DISPLAY TRANS-DATE " | " TRANS-TIME " | WTH  | $" TRANS-AMOUNT
+                               DISPLAY TRANS-DATE " | " TRANS-TIME
+                                   " | WTH  | $" TRANS-AMOUNT
                            END-IF
                        END-IF
                    END-IF
@@ -320,35 +615,59 @@
            DISPLAY " "
            DISPLAY "APPLY INTEREST TO SAVINGS ACCOUNTS"
            DISPLAY "===================================="
-           DISPLAY "Applying 2% annual interest to all savings accounts..."
-           
+           DISPLAY "Applying interest from the rate table to all "
+               "savings accounts..."
+
            MOVE 0 TO WS-STMT-COUNT
            OPEN I-O CUSTOMER-FILE
-           
+
            IF C-FILE-STATUS NOT = "00"
                DISPLAY "Error opening customer file: " C-FILE-STATUS
            ELSE
                PERFORM UNTIL C-FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
+                   READ CUSTOMER-FILE NEXT RECORD
                    IF C-FILE-STATUS = "00"
-                       IF ACCT-TYPE = 'S'
-                           COMPUTE WS-AMOUNT = BALANCE * 0.02
+                       PERFORM LOOKUP-INTEREST-RATE
+                       IF WS-RATE-PCT > 0
+                           COMPUTE WS-AMOUNT = BALANCE * WS-RATE-PCT
                            ADD WS-AMOUNT TO BALANCE
                            REWRITE CUSTOMER-RECORD
                            ADD 1 TO WS-STMT-COUNT
                            MOVE ACCT-ID TO WS-SEARCH-ID
                            PERFORM LOG-TRANSACTION-INTEREST
-                           DISPLAY "Interest applied to " ACCT-ID ": $" WS-AMOUNT
+                           DISPLAY "Interest applied to " ACCT-ID
+                               ": $" WS-AMOUNT
                        END-IF
                    END-IF
                END-PERFORM
                
                DISPLAY " "
-               DISPLAY "Interest applied to " WS-STMT-COUNT " savings accounts."
+               DISPLAY "Interest applied to " WS-STMT-COUNT
+                   " savings accounts."
            END-IF
            
            CLOSE CUSTOMER-FILE.
 
+       LOG-AUDIT-EVENT.
+           PERFORM GET-CURRENT-DATETIME
+           OPEN EXTEND AUDIT-FILE
+           IF A-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF A-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening audit log: " A-FILE-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-RECORD
+               STRING WS-DATE-STRING " " WS-TIME-STRING " "
+                   WS-AUDIT-ACTION " " WS-SEARCH-ID
+                   DELIMITED BY SIZE INTO AUDIT-RECORD
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
        LOG-TRANSACTION-DEPOSIT.
            PERFORM GET-CURRENT-DATETIME
            OPEN EXTEND TRANSACTION-FILE
@@ -357,6 +676,9 @@
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE WS-DATE-STRING TO TRANS-DATE
            MOVE WS-TIME-STRING TO TRANS-TIME
+           MOVE SPACES TO TRANS-REF-DATE
+           MOVE SPACES TO TRANS-REF-TIME
+           MOVE SPACES TO TRANS-REF-TYPE
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACTION-FILE.
 
@@ -368,6 +690,9 @@
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE WS-DATE-STRING TO TRANS-DATE
            MOVE WS-TIME-STRING TO TRANS-TIME
+           MOVE SPACES TO TRANS-REF-DATE
+           MOVE SPACES TO TRANS-REF-TIME
+           MOVE SPACES TO TRANS-REF-TYPE
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACTION-FILE.
 
@@ -379,6 +704,23 @@
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE WS-DATE-STRING TO TRANS-DATE
            MOVE WS-TIME-STRING TO TRANS-TIME
+           MOVE SPACES TO TRANS-REF-DATE
+           MOVE SPACES TO TRANS-REF-TIME
+           MOVE SPACES TO TRANS-REF-TYPE
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       LOG-TRANSACTION-REVERSAL.
+           PERFORM GET-CURRENT-DATETIME
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-SEARCH-ID TO TRANS-ACCT-ID
+           MOVE 'R' TO TRANS-TYPE
+           MOVE WS-REV-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-DATE-STRING TO TRANS-DATE
+           MOVE WS-TIME-STRING TO TRANS-TIME
+           MOVE WS-REV-DATE TO TRANS-REF-DATE
+           MOVE WS-REV-TIME TO TRANS-REF-TIME
+           MOVE WS-REV-TYPE TO TRANS-REF-TYPE
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACTION-FILE.
 
@@ -389,3 +731,13 @@
                INTO WS-DATE-STRING
            STRING WS-HOUR ':' WS-MINUTE ':' WS-SECOND DELIMITED BY SIZE
                INTO WS-TIME-STRING.
+
+       LOOKUP-INTEREST-RATE.
+           MOVE 0 TO WS-RATE-PCT
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-TABLE-COUNT
+               IF RATE-ACCT-TYPE(RATE-IDX) = ACCT-TYPE
+                       AND BALANCE >= RATE-TIER-MIN(RATE-IDX)
+                   MOVE RATE-PCT(RATE-IDX) TO WS-RATE-PCT
+               END-IF
+           END-PERFORM.
