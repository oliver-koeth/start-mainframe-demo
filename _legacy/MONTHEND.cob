@@ -7,37 +7,77 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMERS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS C-FILE-STATUS.
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTIONS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS T-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO 'STATEMENTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS S-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'MONTHEND.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS K-FILE-STATUS.
+           SELECT RECONCILE-FILE ASSIGN TO 'RECONCILE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS R-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
-           05 ACCT-ID     PIC X(10).
-           05 NAME        PIC X(30).
-           05 BALANCE     PIC 9(7)V99.
-           05 ACCT-TYPE   PIC X(1).
+           COPY CUSTREC.
 
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
-           05 TRANS-ACCT-ID    PIC X(10).
-           05 TRANS-TYPE       PIC X(1).
-           05 TRANS-AMOUNT     PIC 9(7)V99.
-           05 TRANS-DATE       PIC X(10).
-           05 TRANS-TIME       PIC X(8).
+           COPY TRANSREC.
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-RECORD    PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ACCT-ID   PIC X(10).
+
+       FD RECONCILE-FILE.
+       01 RECONCILE-RECORD    PIC X(100).
 
        WORKING-STORAGE SECTION.
+       COPY RATETAB.
+
        01 C-FILE-STATUS    PIC XX.
        01 T-FILE-STATUS    PIC XX.
+       01 S-FILE-STATUS    PIC XX.
+       01 K-FILE-STATUS    PIC XX.
+       01 R-FILE-STATUS    PIC XX.
+
+       01 WS-RECON-MOVEMENT      PIC S9(7)V99.
+       01 WS-RECON-MISMATCHES    PIC 9(5) VALUE 0.
 
        01 WS-SEARCH-ID     PIC X(10).
        01 WS-AMOUNT        PIC 9(7)V99.
        01 WS-COUNT-UPDATED PIC 9(5) VALUE 0.
 
+      *> Checkpointed after every account (not batched) so a restart
+      *> never reprocesses an account that already had interest
+      *> posted or a statement/reconcile line written for this run.
+       01 WS-CKPT-INTERVAL       PIC 9(5) VALUE 1.
+       01 WS-ACCOUNTS-THIS-RUN   PIC 9(5) VALUE 0.
+       01 WS-SINCE-CHECKPOINT    PIC 9(5) VALUE 0.
+       01 WS-RESTART-ACCT-ID     PIC X(10) VALUE SPACES.
+       01 WS-RESTART-MODE        PIC X VALUE 'N'.
+
+       01 WS-OPENING-BAL   PIC S9(7)V99.
+       01 WS-CLOSING-BAL   PIC S9(7)V99.
+       01 WS-INTEREST-AMT  PIC 9(7)V99.
+
+       01 WS-OPENING-BAL-ED     PIC -9(7).99.
+       01 WS-CLOSING-BAL-ED     PIC -9(7).99.
+       01 WS-RECON-MOVEMENT-ED  PIC -9(7).99.
+       01 WS-BALANCE-ED         PIC -9(7).99.
+
        01 WS-CURRENT-DATE.
            05 WS-YEAR      PIC 9999.
            05 WS-MONTH     PIC 99.
@@ -52,7 +92,10 @@
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "MONTHEND INTEREST BATCH START"
-           DISPLAY "Applying 2% annual interest to all savings accounts..."
+           DISPLAY "Applying interest from the rate table to all "
+               "savings accounts..."
+
+           PERFORM CHECK-FOR-CHECKPOINT
 
            OPEN I-O CUSTOMER-FILE
            IF C-FILE-STATUS NOT = "00"
@@ -60,27 +103,239 @@
                GO TO END-PROGRAM
            END-IF
 
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND STATEMENT-FILE
+           ELSE
+               OPEN OUTPUT STATEMENT-FILE
+           END-IF
+           IF S-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening statement file: " S-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               GO TO END-PROGRAM
+           END-IF
+
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND RECONCILE-FILE
+           ELSE
+               OPEN OUTPUT RECONCILE-FILE
+           END-IF
+           IF R-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening reconcile file: " R-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               CLOSE STATEMENT-FILE
+               GO TO END-PROGRAM
+           END-IF
+
+           IF WS-RESTART-MODE = 'Y'
+               MOVE WS-RESTART-ACCT-ID TO ACCT-ID
+               START CUSTOMER-FILE KEY IS GREATER THAN ACCT-ID
+               IF C-FILE-STATUS NOT = "00"
+                   DISPLAY "Checkpoint account is the last on file - "
+                       "nothing left to resume."
+                   MOVE "10" TO C-FILE-STATUS
+               END-IF
+           END-IF
+
            PERFORM UNTIL C-FILE-STATUS = "10"
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                IF C-FILE-STATUS = "00"
-                   IF ACCT-TYPE = 'S'
-                       COMPUTE WS-AMOUNT = BALANCE * 0.02
+                   MOVE BALANCE TO WS-OPENING-BAL
+                   MOVE 0 TO WS-INTEREST-AMT
+                   PERFORM LOOKUP-INTEREST-RATE
+                   IF WS-RATE-PCT > 0
+                       COMPUTE WS-AMOUNT = BALANCE * WS-RATE-PCT
                        ADD WS-AMOUNT TO BALANCE
                        REWRITE CUSTOMER-RECORD
                        ADD 1 TO WS-COUNT-UPDATED
                        MOVE ACCT-ID TO WS-SEARCH-ID
+                       MOVE WS-AMOUNT TO WS-INTEREST-AMT
                        PERFORM LOG-TRANSACTION-INTEREST
                    END-IF
+                   MOVE BALANCE TO WS-CLOSING-BAL
+                   PERFORM WRITE-STATEMENT
+                   PERFORM RECONCILE-ACCOUNT
+
+                   ADD 1 TO WS-ACCOUNTS-THIS-RUN
+                   ADD 1 TO WS-SINCE-CHECKPOINT
+                   IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE 0 TO WS-SINCE-CHECKPOINT
+                   END-IF
                END-IF
            END-PERFORM
 
            CLOSE CUSTOMER-FILE
+           CLOSE STATEMENT-FILE
+           CLOSE RECONCILE-FILE
+           PERFORM CLEAR-CHECKPOINT
 
-           DISPLAY "Interest applied to " WS-COUNT-UPDATED " savings accounts."
+           DISPLAY "Interest applied to " WS-COUNT-UPDATED
+               " savings accounts."
+           DISPLAY "Accounts processed this run: " WS-ACCOUNTS-THIS-RUN
+           DISPLAY "Statements written to STATEMENTS.DAT"
+           DISPLAY "Reconciliation report written to RECONCILE.DAT, "
+               WS-RECON-MISMATCHES " mismatch(es) found."
            DISPLAY "MONTHEND INTEREST BATCH COMPLETE"
 
            STOP RUN.
 
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-RESTART-MODE
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE K-FILE-STATUS
+               WHEN "00"
+                   READ CHECKPOINT-FILE
+                   IF K-FILE-STATUS = "00"
+                       MOVE CKPT-LAST-ACCT-ID TO WS-RESTART-ACCT-ID
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       DISPLAY "Checkpoint found - resuming after "
+                           "account: " WS-RESTART-ACCT-ID
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Error opening checkpoint file: "
+                       K-FILE-STATUS
+                   DISPLAY "Cannot safely determine restart point - "
+                       "halting run rather than risk double-posting "
+                       "interest."
+                   GO TO END-PROGRAM
+           END-EVALUATE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF K-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening checkpoint file: " K-FILE-STATUS
+           ELSE
+               MOVE ACCT-ID TO CKPT-LAST-ACCT-ID
+               WRITE CHECKPOINT-RECORD
+               IF K-FILE-STATUS NOT = "00"
+                   DISPLAY "Error writing checkpoint file: "
+                       K-FILE-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF K-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening checkpoint file: " K-FILE-STATUS
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-STATEMENT.
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM WRITE-STATEMENT-TRANSACTIONS
+           PERFORM WRITE-STATEMENT-FOOTER.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE "============================================"
+               TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "Statement for Account: " ACCT-ID
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "Name: " NAME DELIMITED BY SIZE
+               INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE WS-OPENING-BAL TO WS-OPENING-BAL-ED
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "Opening Balance: $" WS-OPENING-BAL-ED
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE "Transactions this period:" TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+      *> Single pass over TRANSACTION-FILE per account: writes each
+      *> matching line to the statement and accumulates the ledger
+      *> movement RECONCILE-ACCOUNT needs, so the file is not scanned
+      *> a second time just to total it.
+       WRITE-STATEMENT-TRANSACTIONS.
+           MOVE 0 TO WS-RECON-MOVEMENT
+           OPEN INPUT TRANSACTION-FILE
+           IF T-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file: " T-FILE-STATUS
+           ELSE
+               PERFORM UNTIL T-FILE-STATUS = "10"
+                   READ TRANSACTION-FILE
+                   IF T-FILE-STATUS = "00"
+                       IF TRANS-ACCT-ID = ACCT-ID
+                           MOVE SPACES TO STATEMENT-RECORD
+                           STRING "  " TRANS-DATE " " TRANS-TIME " "
+                               TRANS-TYPE " $" TRANS-AMOUNT
+                               DELIMITED BY SIZE INTO STATEMENT-RECORD
+                           WRITE STATEMENT-RECORD
+                           PERFORM ADD-TRANSACTION-TO-RECON-MOVEMENT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       ADD-TRANSACTION-TO-RECON-MOVEMENT.
+           EVALUATE TRANS-TYPE
+               WHEN 'D'
+                   ADD TRANS-AMOUNT TO WS-RECON-MOVEMENT
+               WHEN 'I'
+                   ADD TRANS-AMOUNT TO WS-RECON-MOVEMENT
+               WHEN 'W'
+                   SUBTRACT TRANS-AMOUNT FROM WS-RECON-MOVEMENT
+               WHEN 'R'
+                   IF TRANS-REF-TYPE = 'D'
+                       SUBTRACT TRANS-AMOUNT FROM WS-RECON-MOVEMENT
+                   ELSE
+                       ADD TRANS-AMOUNT TO WS-RECON-MOVEMENT
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-STATEMENT-FOOTER.
+           IF WS-INTEREST-AMT > 0
+               MOVE SPACES TO STATEMENT-RECORD
+               STRING "Interest Posted This Run: $" WS-INTEREST-AMT
+                   DELIMITED BY SIZE INTO STATEMENT-RECORD
+               WRITE STATEMENT-RECORD
+           END-IF
+
+           MOVE WS-CLOSING-BAL TO WS-CLOSING-BAL-ED
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "Closing Balance: $" WS-CLOSING-BAL-ED
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE SPACES TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+      *> WS-RECON-MOVEMENT is already totaled for this account by
+      *> WRITE-STATEMENT-TRANSACTIONS (called just before this, from
+      *> WRITE-STATEMENT in MAIN-PARA) - this paragraph only compares
+      *> it to BALANCE and writes the result, rather than re-scanning
+      *> TRANSACTION-FILE a second time.
+       RECONCILE-ACCOUNT.
+           MOVE WS-RECON-MOVEMENT TO WS-RECON-MOVEMENT-ED
+           MOVE BALANCE TO WS-BALANCE-ED
+           IF WS-RECON-MOVEMENT = BALANCE
+               MOVE SPACES TO RECONCILE-RECORD
+               STRING "OK     " ACCT-ID " ledger movement $"
+                   WS-RECON-MOVEMENT-ED " matches balance $"
+                   WS-BALANCE-ED
+                   DELIMITED BY SIZE INTO RECONCILE-RECORD
+           ELSE
+               ADD 1 TO WS-RECON-MISMATCHES
+               MOVE SPACES TO RECONCILE-RECORD
+               STRING "MISMATCH " ACCT-ID " ledger movement $"
+                   WS-RECON-MOVEMENT-ED " vs balance $" WS-BALANCE-ED
+                   DELIMITED BY SIZE INTO RECONCILE-RECORD
+           END-IF
+           WRITE RECONCILE-RECORD.
+
        LOG-TRANSACTION-INTEREST.
            PERFORM GET-CURRENT-DATETIME
            OPEN EXTEND TRANSACTION-FILE
@@ -92,6 +347,9 @@
                MOVE WS-AMOUNT TO TRANS-AMOUNT
                MOVE WS-DATE-STRING TO TRANS-DATE
                MOVE WS-TIME-STRING TO TRANS-TIME
+               MOVE SPACES TO TRANS-REF-DATE
+               MOVE SPACES TO TRANS-REF-TIME
+               MOVE SPACES TO TRANS-REF-TYPE
                WRITE TRANSACTION-RECORD
            END-IF
            CLOSE TRANSACTION-FILE.
@@ -104,5 +362,15 @@
            STRING WS-HOUR ':' WS-MINUTE ':' WS-SECOND DELIMITED BY SIZE
                INTO WS-TIME-STRING.
 
+       LOOKUP-INTEREST-RATE.
+           MOVE 0 TO WS-RATE-PCT
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-TABLE-COUNT
+               IF RATE-ACCT-TYPE(RATE-IDX) = ACCT-TYPE
+                       AND BALANCE >= RATE-TIER-MIN(RATE-IDX)
+                   MOVE RATE-PCT(RATE-IDX) TO WS-RATE-PCT
+               END-IF
+           END-PERFORM.
+
        END-PROGRAM.
            STOP RUN.
